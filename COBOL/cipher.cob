@@ -1,45 +1,505 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CIPHER.
        *> IDENTIFY BASICS ABOUT THE PROGRAM
-       AUTHOR. REBECCA MURPHY. 
-       *>THIS PROGRAM WORKS WITH UPPER/LOWER CASE BUT NOT NEGATIVE SHIFTS
+       AUTHOR. REBECCA MURPHY.
+       *>THIS PROGRAM WORKS WITH UPPER/LOWER CASE AND NEGATIVE SHIFTS,
+       *>WHICH ARE NORMALIZED TO THEIR EQUIVALENT RIGHT SHIFT
        ENVIRONMENT DIVISION.
        *> WHAT ENVIRONMENT SPECIFICS IT SHOULD RUN IN
-       DATA DIVISION. 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL OUT-FILE ASSIGN TO "CIPHER.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "CIPHER.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CIPHER.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
        *> CONTAINS THE DATA THE PROGRAM USES
-       WORKING-STORAGE SECTION. 
+       FILE SECTION.
+       FD  TRANS-FILE.
+       *> ONE TRANSACTION PER LINE: MODE CODE, MESSAGE, SHIFT/MAXSHIFT.
+       *> A MESSAGE OVER 50 CHARS IS SPLIT ACROSS SEVERAL LINES, EACH
+       *> MARKED WITH TX-CONT-FLAG = "Y" EXCEPT THE LAST.
+       01  TRANS-RECORD.
+           05 	TX-MODE 	PIC X(1).
+      *>  E = ENCRYPT, D = DECRYPT, S = SOLVE, V = VIGENERE ENCRYPT,
+      *>  W = VIGENERE DECRYPT
+           05 	TX-MESSAGE 	PIC X(50).
+           05 	TX-CONT-FLAG 	PIC X(1).
+      *>  Y = MESSAGE CONTINUES NEXT LINE
+           05 	TX-SHIFT 	PIC S9(3) SIGN LEADING SEPARATE.
+           05 	TX-CRIB 	PIC X(20).
+      *>  MODE S: KNOWN PLAINTEXT CRIB, SPACES = BRUTE FORCE.
+      *>  MODE V/W: THE VIGENERE KEYWORD.
+
+       FD  OUT-FILE.
+       *> ECHOES EACH TRANSACTION PROCESSED, FOR THE OPERATOR'S RECORDS
+       01  OUT-RECORD.
+           05 	OUT-MODE 	PIC X(1).
+           05 	OUT-ORIGINAL 	PIC X(150).
+           05 	OUT-RESULT 	PIC X(150).
+           05 	OUT-SHIFT 	PIC S9(3) SIGN LEADING SEPARATE.
+           05 	OUT-KEYWORD 	PIC X(20).
+      *>  MODE S: THE KNOWN-PLAINTEXT CRIB. MODE V/W: THE VIGENERE
+      *>  KEYWORD. BLANK FOR E/D, WHERE OUT-SHIFT IS WHAT MATTERS.
+           05 	OUT-TRUNC 	PIC X(1).
+      *>  "T" IF THE MESSAGE RAN PAST THE 150-CHAR/3-SEGMENT CAP AND
+      *>  WAS TRUNCATED, SPACE OTHERWISE - SO OUT-RESULT'S COMPLETENESS
+      *>  CAN BE TRUSTED WITHOUT RE-READING THE RUN'S DISPLAY OUTPUT.
+
+       FD  AUDIT-FILE.
+       *> ONE LINE PER ENCRYPT/DECRYPT/SOLVE CALL, APPENDED TO ACROSS
+       *> RUNS
+       01  AUDIT-RECORD.
+           05 	AUD-TIMESTAMP	PIC X(21).
+           05 	FILLER		PIC X(1) VALUE SPACE.
+           05 	AUD-MODE	PIC X(1).
+           05 	FILLER		PIC X(1) VALUE SPACE.
+           05 	AUD-MESSAGE	PIC X(50).
+           05 	FILLER		PIC X(1) VALUE SPACE.
+           05 	AUD-SHIFT	PIC S9(3) SIGN LEADING SEPARATE.
+           05 	FILLER		PIC X(1) VALUE SPACE.
+           05 	AUD-KEYWORD	PIC X(20).
+      *>  MODE S: THE KNOWN-PLAINTEXT CRIB. MODE V/W: THE VIGENERE
+      *>  KEYWORD. BLANK FOR E/D.
+           05 	FILLER		PIC X(1) VALUE SPACE.
+           05 	AUD-TRUNC	PIC X(1).
+      *>  "T" IF THE MESSAGE WAS TRUNCATED AT THE 150-CHAR CAP, SAME
+      *>  AS OUT-TRUNC ON OUT-RECORD.
+
+       FD  REPORT-FILE.
+       *> PRINTABLE SUMMARY OF THIS RUN'S ACTIVITY, WRITTEN AT STOP RUN
+       *> INSTEAD OF MAKING THE OPERATOR SCROLL BACK THROUGH DISPLAY
+       *> LINES
+       01  REPORT-LINE 	PIC X(60).
+
+       FD  CHECKPOINT-FILE.
+       *> HOLDS THE COUNT OF TOP-LEVEL TRANSACTIONS SUCCESSFULLY
+       *> PROCESSED IN BATCH-RUN, SO A LARGE RUN CAN BE RESUMED AFTER
+       *> AN INTERRUPTION INSTEAD OF REPROCESSING FROM THE START
+       01  CHECKPOINT-RECORD 	PIC 9(9).
+
+       WORKING-STORAGE SECTION.
        01 	THE-MESSAGE 	PIC X(50).
-       01 	THE-MESSAGE2 	PIC X(50).
-       01 	THE-MESSAGE3 	PIC X(50).
        01 	THE-SHIFT	PIC S9(3) SIGN LEADING SEPARATE.
-       01 	THE-SHIFT2	PIC S9(3) SIGN LEADING SEPARATE.
-       01 	THE-SHIFT3	PIC S9(3) SIGN LEADING SEPARATE.
-       PROCEDURE DIVISION. *> MEAT OF PROGRAM 
-       
-       MOVE 8 TO THE-SHIFT.
-       MOVE 8 TO THE-SHIFT2.
-       MOVE 26 TO THE-SHIFT3.
-
-       DISPLAY " ".
-
-       MOVE "bpqa qa i. bmab abzqvo nzwu itiv" TO THE-MESSAGE.
-       CALL "DECRYPT" USING BY CONTENT THE-MESSAGE, THE-SHIFT.
-
-       DISPLAY " ".
-       
-       MOVE "this is a test string from alan" TO THE-MESSAGE2. 
-       CALL "ENCRYPT" USING BY CONTENT THE-MESSAGE2, THE-SHIFT2.
-  
-       
-       DISPLAY " ".
-       
-       MOVE "hal" TO THE-MESSAGE3. 
-       CALL "SOLVE" USING BY CONTENT THE-MESSAGE3, THE-SHIFT3.
-	     
-       DISPLAY " ".
+       01 	WS-RESULT	PIC X(50).
+       01 	WS-EOF		PIC X VALUE "N".
+           88 	END-OF-TRANS		VALUE "Y".
+       01 	WS-SAVED-MODE	PIC X(1).
+       01 	WS-SAVED-CRIB	PIC X(20).
+       01 	WS-LONG-ORIGINAL PIC X(150).
+       01 	WS-LONG-RESULT	PIC X(150).
+       01 	WS-SEG-COUNT	PIC 9(1).
+       01 	WS-SEG-IDX	PIC 9(1).
+       01 	WS-SEG-START	PIC 9(3).
+       01 	WS-TRUNC-FLAG	PIC X(1) VALUE SPACE.
+      *>  "T" ONCE APPEND-SEGMENT DROPS CONTENT PAST THE 150-CHAR CAP
+      *>  FOR THE TRANSACTION BEING GATHERED, RESET PER TRANSACTION
+       01 	WS-TIMESTAMP	PIC X(21).
+       01 	WS-RUN-MODE	PIC X(1).
+           88 	RUN-BATCH		VALUE "B" "b".
+           88 	RUN-INTERACTIVE		VALUE "I" "i".
+       01 	WS-KEEP-GOING	PIC X(1) VALUE "Y".
+           88 	WS-ANOTHER-JOB		VALUE "Y" "y".
+       01 	WS-COUNT-E	PIC 9(5) VALUE 0.
+       01 	WS-COUNT-D	PIC 9(5) VALUE 0.
+       01 	WS-COUNT-S	PIC 9(5) VALUE 0.
+       01 	WS-COUNT-V	PIC 9(5) VALUE 0.
+       01 	WS-COUNT-W	PIC 9(5) VALUE 0.
+       01 	WS-COUNT-UNKNOWN	PIC 9(5) VALUE 0.
+       01 	WS-COUNT-TOTAL	PIC 9(5) VALUE 0.
+       01 	WS-COUNT-EDIT	PIC ZZZZ9.
+       01 	WS-TX-COUNT	PIC 9(9) VALUE 0.
+       01 	WS-CKP-COUNT	PIC 9(9) VALUE 0.
+       01 	WS-KEYPOS	PIC 9(2).
+      *>  CARRIES THE VIGENERE KEYWORD PHASE ACROSS A MULTI-LINE
+      *>  TRANSACTION'S SEGMENTS, RESET ONCE PER TRANSACTION
+       01 	WS-SHIFT-TABLE.
+           05 	WS-SHIFT-ENTRY OCCURS 20 TIMES.
+               10 	WS-SHIFT-VALUE	PIC S9(3) SIGN LEADING SEPARATE.
+               10 	WS-SHIFT-COUNT	PIC 9(5) VALUE 0.
+       01 	WS-SHIFT-USED	PIC 9(2) VALUE 0.
+       01 	WS-SHIFT-IDX	PIC 9(2).
+       01 	WS-SHIFT-FOUND	PIC X VALUE "N".
+           88 	SHIFT-SLOT-FOUND	VALUE "Y".
+       01 	WS-SHIFT-EDIT	PIC +++9.
+       PROCEDURE DIVISION. *> MEAT OF PROGRAM
+
+       DISPLAY "CIPHER - RUN FROM (B)ATCH FILE OR (I)NTERACTIVE MENU? "
+       ACCEPT WS-RUN-MODE
+
+       EVALUATE TRUE
+           WHEN RUN-INTERACTIVE
+               PERFORM INTERACTIVE-RUN
+           WHEN RUN-BATCH
+               PERFORM BATCH-RUN
+           WHEN OTHER
+               DISPLAY "UNKNOWN RUN MODE, DEFAULTING TO BATCH FILE"
+               PERFORM BATCH-RUN
+       END-EVALUATE
+
+       PERFORM WRITE-DAILY-REPORT
 
        STOP RUN.
 
+       BATCH-RUN.
+       *> READS EVERY TRANSACTION FROM TRANS-FILE, RESUMING AFTER ANY
+       *> TRANSACTIONS ALREADY CHECKPOINTED BY AN EARLIER, INTERRUPTED
+       *> RUN INSTEAD OF REPROCESSING THE WHOLE FILE
+           MOVE 0 TO WS-TX-COUNT
+           PERFORM READ-CHECKPOINT
+           OPEN INPUT TRANS-FILE
+           IF WS-CKP-COUNT > 0 THEN
+               DISPLAY "RESUMING AFTER CHECKPOINT, "
+                   WS-CKP-COUNT " TRANSACTIONS ALREADY DONE"
+               OPEN EXTEND OUT-FILE
+           ELSE
+               OPEN OUTPUT OUT-FILE
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+
+           PERFORM UNTIL END-OF-TRANS
+               READ TRANS-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-TX-COUNT
+      *> GATHER-TRANSACTION RUNS EVEN WHEN SKIPPING, SO ITS OWN
+      *> CONTINUATION-LINE READS CONSUME A SKIPPED TRANSACTION'S
+      *> CONTINUATION LINES INSTEAD OF LEAVING THEM FOR THIS READ
+                       PERFORM GATHER-TRANSACTION
+                       IF WS-TX-COUNT > WS-CKP-COUNT THEN
+                           PERFORM PROCESS-TRANSACTION
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANS-FILE
+           CLOSE OUT-FILE
+           CLOSE AUDIT-FILE
+
+           IF WS-TX-COUNT < WS-CKP-COUNT THEN
+      *> TRANS-FILE RAN OUT BEFORE REACHING THE CHECKPOINTED COUNT -
+      *> EITHER CIPHER.CKP IS STALE OR TODAY'S TRANS.DAT IS SMALLER
+      *> THAN THE ONE THE CHECKPOINT WAS TAKEN AGAINST. EVERY
+      *> TRANSACTION IN THIS RUN WAS SKIPPED, WHICH LOOKS LIKE A CLEAN
+      *> FINISH UNLESS WE SAY OTHERWISE HERE.
+               DISPLAY "WARNING: CIPHER.CKP EXPECTED " WS-CKP-COUNT
+                   " TRANSACTIONS BUT TRANS-FILE ONLY HAD "
+                   WS-TX-COUNT "; ALL TRANSACTIONS WERE SKIPPED AS "
+                   "ALREADY DONE - CHECK THAT THE CHECKPOINT MATCHES "
+                   "TODAY'S TRANS.DAT"
+           END-IF
+
+           PERFORM CLEAR-CHECKPOINT.
+
+       INTERACTIVE-RUN.
+       *> PROMPTS THE OPERATOR FOR ONE TRANSACTION AT A TIME INSTEAD OF
+       *> REQUIRING TRANS.DAT TO BE EDITED ON DISK
+           OPEN OUTPUT OUT-FILE
+           OPEN EXTEND AUDIT-FILE
+
+           MOVE "Y" TO WS-KEEP-GOING
+           PERFORM UNTIL NOT WS-ANOTHER-JOB
+               PERFORM INTERACTIVE-PROMPT
+               PERFORM GATHER-TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+               DISPLAY "ANOTHER TRANSACTION? (Y/N) "
+               ACCEPT WS-KEEP-GOING
+           END-PERFORM
+
+           CLOSE OUT-FILE
+           CLOSE AUDIT-FILE.
+
+       INTERACTIVE-PROMPT.
+       *> FILLS IN TRANS-RECORD FROM OPERATOR INPUT; TX-CONT-FLAG IS
+       *> ALWAYS "N" SINCE THE MENU ONLY ACCEPTS A SINGLE 50-CHAR LINE
+           DISPLAY "MODE - (E)NCRYPT, (D)ECRYPT, (S)OLVE, "
+           DISPLAY "(V)IGENERE ENCRYPT, (W)IGENERE DECRYPT: "
+           ACCEPT TX-MODE
+           MOVE FUNCTION UPPER-CASE (TX-MODE) TO TX-MODE
+           DISPLAY "MESSAGE (UP TO 50 CHARACTERS): "
+           ACCEPT TX-MESSAGE
+           MOVE "N" TO TX-CONT-FLAG
+           MOVE SPACES TO TX-CRIB
+           MOVE 0 TO TX-SHIFT
+      *>  CLEARED SO A STALE SHIFT FROM A PRIOR TRANSACTION DOESN'T
+      *>  GET LOGGED AGAINST A V/W TRANSACTION, WHICH NEVER SETS IT
+           EVALUATE TX-MODE
+               WHEN "S"
+                   DISPLAY "MAX SHIFT, E.G. +026 (NEGATIVE = LEFT): "
+                   ACCEPT TX-SHIFT
+                   DISPLAY "KNOWN CRIB (BLANK = FULL BRUTE FORCE): "
+                   ACCEPT TX-CRIB
+               WHEN "V"
+               WHEN "W"
+                   DISPLAY "VIGENERE KEYWORD: "
+                   ACCEPT TX-CRIB
+               WHEN OTHER
+                   DISPLAY "SHIFT, E.G. +003 (NEGATIVE = LEFT): "
+                   ACCEPT TX-SHIFT
+           END-EVALUATE.
+
+       GATHER-TRANSACTION.
+       *> ASSEMBLES ONE LOGICAL TRANSACTION FROM TRANS-RECORD, READING
+       *> PAST ANY CONTINUATION LINES (TX-CONT-FLAG = "Y"). RUNS
+       *> WHETHER OR NOT PROCESS-TRANSACTION WILL ACTUALLY BE CALLED,
+       *> SO A SKIPPED (ALREADY-CHECKPOINTED) TRANSACTION'S
+       *> CONTINUATION LINES ARE STILL CONSUMED HERE INSTEAD OF BEING
+       *> MISREAD AS BOGUS NEW TOP-LEVEL TRANSACTIONS BY BATCH-RUN.
+           MOVE FUNCTION UPPER-CASE (TX-MODE) TO TX-MODE
+      *> UPPERCASED HERE TOO, NOT JUST IN INTERACTIVE-PROMPT, SO A
+      *> LOWERCASE MODE CODE IN A BATCH TRANS.DAT ROW ISN'T REJECTED
+      *> AS UNKNOWN WHEN THE SAME CODE TYPED INTERACTIVELY WOULD WORK
+           MOVE TX-MODE TO WS-SAVED-MODE
+           MOVE TX-SHIFT TO THE-SHIFT
+           MOVE TX-CRIB TO WS-SAVED-CRIB
+           MOVE SPACES TO WS-LONG-ORIGINAL
+           MOVE SPACES TO WS-LONG-RESULT
+           MOVE 0 TO WS-SEG-COUNT
+           MOVE SPACE TO WS-TRUNC-FLAG
+           PERFORM APPEND-SEGMENT
+
+           PERFORM UNTIL TX-CONT-FLAG NOT = "Y" OR END-OF-TRANS
+               READ TRANS-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END PERFORM APPEND-SEGMENT
+               END-READ
+           END-PERFORM.
+
+       PROCESS-TRANSACTION.
+       *> CALLS THE RIGHT SUBPROGRAM FOR EACH SEGMENT GATHER-TRANSACTION
+       *> ASSEMBLED AND ECHOES THE WHOLE TRANSACTION TO OUT-FILE. MUST
+       *> RUN AFTER GATHER-TRANSACTION HAS FILLED WS-LONG-ORIGINAL.
+           MOVE 1 TO WS-KEYPOS
+      *> RESET ONCE PER TRANSACTION, NOT PER SEGMENT, SO A VIGENERE
+      *> KEYWORD KEEPS PHASE ACROSS A MULTI-LINE MESSAGE'S SEGMENTS
+
+           IF WS-SAVED-MODE = "S" AND WS-SEG-COUNT > 1
+                   AND WS-SAVED-CRIB NOT = SPACES THEN
+      *> KNOWN-PLAINTEXT SOLVE MATCHES EACH SEGMENT INDEPENDENTLY, SO
+      *> A MULTI-LINE MESSAGE COULD STITCH TOGETHER UNRELATED SHIFTS.
+      *> REJECT RATHER THAN RISK A BOGUS ANSWER.
+               DISPLAY "KNOWN-PLAINTEXT CRIB MODE DOES NOT SUPPORT "
+                   "MULTI-LINE MESSAGES, SKIPPING TRANSACTION"
+               MOVE SPACES TO WS-LONG-RESULT
+           ELSE
+               MOVE 0 TO WS-SEG-IDX
+               PERFORM VARYING WS-SEG-IDX FROM 1 BY 1
+                       UNTIL WS-SEG-IDX > WS-SEG-COUNT
+                   COMPUTE WS-SEG-START = ((WS-SEG-IDX - 1) * 50) + 1
+                   MOVE WS-LONG-ORIGINAL (WS-SEG-START:50)
+                       TO THE-MESSAGE
+                   MOVE SPACES TO WS-RESULT
+
+                   DISPLAY " "
+
+                   EVALUATE WS-SAVED-MODE
+                       WHEN "E"
+                           CALL "ENCRYPT" USING BY CONTENT THE-MESSAGE,
+                               THE-SHIFT, BY REFERENCE WS-RESULT
+                           PERFORM LOG-AUDIT-RECORD
+                           PERFORM TALLY-SHIFT
+                           ADD 1 TO WS-COUNT-E
+                       WHEN "D"
+                           CALL "DECRYPT" USING BY CONTENT THE-MESSAGE,
+                               THE-SHIFT, BY REFERENCE WS-RESULT
+                           PERFORM LOG-AUDIT-RECORD
+                           PERFORM TALLY-SHIFT
+                           ADD 1 TO WS-COUNT-D
+                       WHEN "S"
+                           CALL "SOLVE" USING BY CONTENT THE-MESSAGE,
+                               THE-SHIFT, BY REFERENCE WS-RESULT,
+                               WS-SAVED-CRIB
+                           PERFORM LOG-AUDIT-RECORD
+                           PERFORM TALLY-SHIFT
+                           ADD 1 TO WS-COUNT-S
+                       WHEN "V"
+                           CALL "VENCRYPT" USING BY CONTENT THE-MESSAGE,
+                               WS-SAVED-CRIB, BY REFERENCE WS-RESULT,
+                               BY REFERENCE WS-KEYPOS
+                           PERFORM LOG-AUDIT-RECORD
+                           ADD 1 TO WS-COUNT-V
+                       WHEN "W"
+                           CALL "VDECRYPT" USING BY CONTENT THE-MESSAGE,
+                               WS-SAVED-CRIB, BY REFERENCE WS-RESULT,
+                               BY REFERENCE WS-KEYPOS
+                           PERFORM LOG-AUDIT-RECORD
+                           ADD 1 TO WS-COUNT-W
+                       WHEN OTHER
+                           DISPLAY "UNKNOWN MODE CODE: " WS-SAVED-MODE
+                           ADD 1 TO WS-COUNT-UNKNOWN
+                   END-EVALUATE
+                   ADD 1 TO WS-COUNT-TOTAL
+
+                   MOVE WS-RESULT TO WS-LONG-RESULT (WS-SEG-START:50)
+               END-PERFORM
+           END-IF
+
+           MOVE WS-SAVED-MODE TO OUT-MODE
+           MOVE WS-LONG-ORIGINAL TO OUT-ORIGINAL
+           MOVE WS-LONG-RESULT TO OUT-RESULT
+           MOVE THE-SHIFT TO OUT-SHIFT
+           MOVE WS-SAVED-CRIB TO OUT-KEYWORD
+           MOVE WS-TRUNC-FLAG TO OUT-TRUNC
+           WRITE OUT-RECORD.
+
+       APPEND-SEGMENT.
+       *> ADDS THE CURRENT TRANS-RECORD'S MESSAGE AS THE NEXT 50-CHAR
+       *> SEGMENT OF THE LOGICAL MESSAGE, UP TO THE 3-SEGMENT (150 CHAR)
+       *> LIMIT.
+           IF WS-SEG-COUNT < 3 THEN
+               ADD 1 TO WS-SEG-COUNT
+               COMPUTE WS-SEG-START = ((WS-SEG-COUNT - 1) * 50) + 1
+               MOVE TX-MESSAGE TO
+                   WS-LONG-ORIGINAL (WS-SEG-START:50)
+           ELSE
+               DISPLAY "MESSAGE TOO LONG, TRUNCATED AT 150"
+               MOVE "T" TO WS-TRUNC-FLAG
+           END-IF.
+
+       LOG-AUDIT-RECORD.
+       *> RECORDS ONE LINE IN AUDIT.LOG FOR THE CALL JUST MADE
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE WS-SAVED-MODE TO AUD-MODE
+           MOVE THE-MESSAGE TO AUD-MESSAGE
+           MOVE THE-SHIFT TO AUD-SHIFT
+           MOVE WS-SAVED-CRIB TO AUD-KEYWORD
+           MOVE WS-TRUNC-FLAG TO AUD-TRUNC
+           WRITE AUDIT-RECORD.
+
+       TALLY-SHIFT.
+       *> RECORDS ONE USE OF THE-SHIFT IN WS-SHIFT-TABLE, FOR THE
+       *> DAILY REPORT'S "SHIFT VALUES USED" SECTION. ONLY CALLED FOR
+       *> E/D/S, WHERE THE-SHIFT IS A MEANINGFUL CIPHER PARAMETER.
+           MOVE "N" TO WS-SHIFT-FOUND
+           PERFORM VARYING WS-SHIFT-IDX FROM 1 BY 1
+                   UNTIL WS-SHIFT-IDX > WS-SHIFT-USED
+               IF WS-SHIFT-VALUE (WS-SHIFT-IDX) = THE-SHIFT THEN
+                   ADD 1 TO WS-SHIFT-COUNT (WS-SHIFT-IDX)
+                   MOVE "Y" TO WS-SHIFT-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT SHIFT-SLOT-FOUND AND WS-SHIFT-USED < 20 THEN
+               ADD 1 TO WS-SHIFT-USED
+               MOVE THE-SHIFT TO WS-SHIFT-VALUE (WS-SHIFT-USED)
+               MOVE 1 TO WS-SHIFT-COUNT (WS-SHIFT-USED)
+           END-IF.
+
+       WRITE-DAILY-REPORT.
+       *> PRINTABLE SUMMARY OF THIS RUN'S ACTIVITY ONLY, WRITTEN AT
+       *> STOP RUN. THIS OVERWRITES CIPHER.RPT EVERY RUN - IT IS A
+       *> PER-RUN SUMMARY, NOT ACCUMULATED ACROSS SEVERAL RUNS MADE
+       *> THE SAME DAY (EG. MULTIPLE AD HOC INTERACTIVE SESSIONS).
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           OPEN OUTPUT REPORT-FILE
+           MOVE SPACES TO REPORT-LINE
+           STRING "CIPHER ACTIVITY REPORT (THIS RUN) - "
+               WS-TIMESTAMP (1:8)
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "====================================" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-COUNT-E TO WS-COUNT-EDIT
+           STRING "ENCRYPT TRANSACTIONS:     " WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-COUNT-D TO WS-COUNT-EDIT
+           STRING "DECRYPT TRANSACTIONS:     " WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-COUNT-S TO WS-COUNT-EDIT
+           STRING "SOLVE TRANSACTIONS:       " WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-COUNT-V TO WS-COUNT-EDIT
+           STRING "VIGENERE ENCRYPT TX:      " WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-COUNT-W TO WS-COUNT-EDIT
+           STRING "VIGENERE DECRYPT TX:      " WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-COUNT-UNKNOWN TO WS-COUNT-EDIT
+           STRING "UNKNOWN/REJECTED MODE TX: " WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-COUNT-TOTAL TO WS-COUNT-EDIT
+           STRING "TOTAL TRANSACTIONS:       " WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "SHIFT VALUES USED (ENCRYPT/DECRYPT/SOLVE):"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-SHIFT-USED = 0 THEN
+               MOVE "  (NONE)" TO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               PERFORM VARYING WS-SHIFT-IDX FROM 1 BY 1
+                       UNTIL WS-SHIFT-IDX > WS-SHIFT-USED
+                   MOVE WS-SHIFT-VALUE (WS-SHIFT-IDX) TO WS-SHIFT-EDIT
+                   MOVE WS-SHIFT-COUNT (WS-SHIFT-IDX) TO WS-COUNT-EDIT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "  SHIFT " FUNCTION TRIM (WS-SHIFT-EDIT)
+                       " USED " FUNCTION TRIM (WS-COUNT-EDIT)
+                       " TIME(S)" DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-PERFORM
+           END-IF
+
+           CLOSE REPORT-FILE.
+
+       READ-CHECKPOINT.
+       *> LOADS THE RESUME POINT FROM CIPHER.CKP, OR LEAVES WS-CKP-COUNT
+       *> AT 0 IF THE FILE DOESN'T EXIST (NO PRIOR RUN, OR THE LAST
+       *> BATCH RUN FINISHED CLEANLY)
+           MOVE 0 TO WS-CKP-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END CONTINUE
+               NOT AT END MOVE CHECKPOINT-RECORD TO WS-CKP-COUNT
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT.
+       *> OVERWRITES CIPHER.CKP WITH THE COUNT OF TRANSACTIONS DONE SO
+       *> FAR, SO BATCH-RUN CAN PICK UP HERE IF THE RUN IS INTERRUPTED
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-TX-COUNT TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+       *> RESETS CIPHER.CKP AFTER A CLEAN FINISH SO THE NEXT BATCH RUN
+       *> STARTS FROM THE BEGINNING INSTEAD OF RESUMING A DONE RUN
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
 	   IDENTIFICATION DIVISION.
 	   PROGRAM-ID. DECRYPT.
 	   DATA DIVISION.
@@ -58,8 +518,9 @@
 	   LINKAGE SECTION.
 	   01	SECRET PIC X(50). *>SECRET = THE-MESSAGE
 	   01	SHIFT	 PIC S9(3) SIGN LEADING SEPARATE. *>SHIFT = THE-SHIFT
-	   
-	   PROCEDURE DIVISION USING SECRET, SHIFT. 
+	   01	OUT-RESULT PIC X(50). *>RETURNS THE DECRYPTED TEXT
+
+	   PROCEDURE DIVISION USING SECRET, SHIFT, OUT-RESULT.
       *>COBOL HAS WEIRD ASCII VALUES, SO I DID NOT USE THE RAW NUMBERS
 	   	MOVE FUNCTION ORD ("A") TO A.  *> HOLD THE VALUE OF ORD A. 
 	   	MOVE FUNCTION ORD ("Z") TO Z.  *> HOLD THE VALUE OF ORD Z.
@@ -71,9 +532,10 @@
    			MOVE FUNCTION MOD (SHIFT, 26) TO SHIFT
    		END-IF
 
-   		IF SHIFT < 0 THEN 
-   			DISPLAY "INVALID"*> IF SHIFT IS NEGATIVE ENDS PROGRAM
-   			EXIT PROGRAM.
+        *> NORMALIZES A LEFT SHIFT INTO ITS RIGHT-SHIFT EQUIVALENT
+   		IF SHIFT < 0 THEN
+   			MOVE FUNCTION MOD (SHIFT, 26) TO SHIFT
+   		END-IF
    		PERFORM LEN TIMES *>STARTS TO LOOP THROUGH THE-MESSAGE
    			ADD 1 TO I 
         *> ARRAYS/STRINGS START AT 1 IN COBOL
@@ -105,13 +567,12 @@
    					ADD 26 TO CHARNUM2
    				END-IF
    			END-IF
-        *> SYMBOL SHIFT. SYMBOLS ARE REPLACED WITH SPACES
-   			IF CHARNUM1 = CHARNUM2 AND SHIFT NOT=26 THEN 
-				MOVE FUNCTION ORD (" ") TO CHARNUM2
-			  END-IF
-			MOVE FUNCTION CHAR (CHARNUM2) TO TEMPC 
+        *> NON-LETTER CHARACTERS (DIGITS, PUNCTUATION) WERE NEVER
+        *> TOUCHED ABOVE, SO CHARNUM2 IS STILL CHARNUM1 HERE -
+        *> THEY PASS THROUGH UNCHANGED INSTEAD OF BEING BLANKED
+			MOVE FUNCTION CHAR (CHARNUM2) TO TEMPC
       *> STORES SHIFTED CHAR IN TEMPC
-	MOVE FUNCTION CONCATENATE (TEMPC, DECRYPTION ) TO DECRYPTION 
+	MOVE FUNCTION CONCATENATE (TEMPC, DECRYPTION ) TO DECRYPTION
       *> ADDS TEMPC TO DECRYPTION 
    		END-PERFORM
    		
@@ -122,8 +583,9 @@
    		DISPLAY "...BOOP BEEP DECRYPTING..."
    		DISPLAY " ".
    		DISPLAY "ORIGINAL: ", SECRET
-   		DISPLAY "SECRET:   ",  DECRYPTION 
-   		EXIT PROGRAM. 
+   		DISPLAY "SECRET:   ",  DECRYPTION
+   		MOVE DECRYPTION TO OUT-RESULT
+   		EXIT PROGRAM.
 	   END PROGRAM DECRYPT.
 
 	   IDENTIFICATION DIVISION.
@@ -144,8 +606,9 @@
 	   LINKAGE SECTION.
 	   01	SECRET		PICTURE IS X(50).  *> SECRET = THE-MESSAGE
 	   01	SHIFT	PIC S9(3) SIGN LEADING SEPARATE. *> SHIFT = THE-MESSAGE
-	   
-	   PROCEDURE DIVISION USING SECRET, SHIFT. 
+	   01	OUT-RESULT PIC X(50). *>RETURNS THE ENCRYPTED TEXT
+
+	   PROCEDURE DIVISION USING SECRET, SHIFT, OUT-RESULT.
       *>COBOL HAS WEIRD ASCII VALUES, SO I DID NOT USE THE RAW NUMBERS
 	   	MOVE FUNCTION ORD ("A") TO A.  *> HOLD THE VALUE OF ORD A.
 	   	MOVE FUNCTION ORD ("Z") TO Z.  *> HOLD THE VALUE OF ORD Z.
@@ -158,10 +621,11 @@
       *>CHECKS IF SHIFT NEEDS TO BE REDUCED
    			MOVE FUNCTION MOD (SHIFT, 26) TO SHIFT
    		END-IF
-   		IF SHIFT < 0 THEN 
-   			DISPLAY "INVALID" *>IF SHIFT IS NEGATIVE END PROGRAM
-   			EXIT PROGRAM.
-   		
+        *> NORMALIZES A LEFT SHIFT INTO ITS RIGHT-SHIFT EQUIVALENT
+   		IF SHIFT < 0 THEN
+   			MOVE FUNCTION MOD (SHIFT, 26) TO SHIFT
+   		END-IF
+
    		PERFORM LEN TIMES *> STARTS TO LOOP THROUGH SECRET
    			ADD 1 TO I 
         *>INCREMENTS COUNTER/ARRAYS AND STRINGS START AT 1
@@ -193,14 +657,13 @@
    					SUBTRACT 26 FROM CHARNUM2
    				END-IF
    			END-IF
-      *>SYMBOL SHIFT. SYMBOLS ARE REPLACED WITH SPACES
-   			IF CHARNUM1 = CHARNUM2 AND SHIFT NOT=26 THEN 
-				MOVE FUNCTION ORD (" ") TO CHARNUM2
-			END-IF
-			MOVE FUNCTION CHAR (CHARNUM2) TO TEMPC 
+      *> NON-LETTER CHARACTERS (DIGITS, PUNCTUATION) WERE NEVER
+      *> TOUCHED ABOVE, SO CHARNUM2 IS STILL CHARNUM1 HERE -
+      *> THEY PASS THROUGH UNCHANGED INSTEAD OF BEING BLANKED
+			MOVE FUNCTION CHAR (CHARNUM2) TO TEMPC
       *> STORES CHAR VALUE OF SHIFTED CHAR IN TEMPC
-	MOVE FUNCTION CONCATENATE (TEMPC, ENCRYPTION ) TO ENCRYPTION  
-  *> ADDS TEMPC TO ENCRYPTION 
+	MOVE FUNCTION CONCATENATE (TEMPC, ENCRYPTION ) TO ENCRYPTION
+  *> ADDS TEMPC TO ENCRYPTION
    		END-PERFORM
    		
    		MOVE FUNCTION REVERSE(ENCRYPTION ) TO ENCRYPTION 
@@ -210,8 +673,9 @@
    		DISPLAY "...BEEP BOOP ENCRYPTING..."
    		DISPLAY " ".
    		DISPLAY "ORIGINAL: ", SECRET
-   		DISPLAY "SECRET:   ",  ENCRYPTION 
-   		EXIT PROGRAM. 
+   		DISPLAY "SECRET:   ",  ENCRYPTION
+   		MOVE ENCRYPTION TO OUT-RESULT
+   		EXIT PROGRAM.
 	   END PROGRAM ENCRYPT.
 
 
@@ -224,41 +688,64 @@
 	   01	CHARNUM1	PICTURE IS 9(3).
 	   01	CHARNUM2	PICTURE IS 9(3).
 	   01	I 			PICTURE IS 9(3).
-	   01	SHIFTCOUNT	PICTURE IS 9(3). *>KEEPS TRACK URRENT CAESAR #
+	   01	SHIFTCOUNT	PIC S9(3) SIGN LEADING SEPARATE.
+      *>KEEPS TRACK OF CURRENT CAESAR #, CAN RUN NEGATIVE WHEN
+      *>MAXSHIFT IS NEGATIVE - SEE WS-TRIAL-SHIFT BELOW
 	   01	LEN 		PICTURE IS 9(36).
 	   01	SHIFTEDCN	PICTURE IS 9(3).
+	   01	WS-TRIAL-SHIFT	PICTURE IS 9(2).
+      *>SHIFTCOUNT NORMALIZED INTO 0-25 BEFORE BEING APPLIED TO A
+      *>CHARACTER, SO THE EXISTING OVERFLOW-ONLY WRAP LOGIC BELOW
+      *>STAYS CORRECT EVEN WHEN SHIFTCOUNT ITSELF IS NEGATIVE
 	   01	A 			PICTURE IS 9(2).
 	   01	Z 			PICTURE IS 9(2).
 	   01	LA 			PICTURE IS 9(2).
 	   01	LZ 			PICTURE IS 9(3).
 	   01 ENCRYPTION  	PICTURE IS X(50).
+	   01	CRIB-UPPER	PICTURE IS X(20). *>UPPERCASED CRIB
+	   01	CRIB-LEN	PICTURE IS 9(2).   *>0 = NO CRIB GIVEN
+	   01	ENCR-UPPER	PICTURE IS X(50). *>UPPERCASED
+	   01	SRCH-POS	PICTURE IS 9(3).
+	   01	WS-FOUND	PICTURE IS X VALUE "N".
+	   	88 CRIB-FOUND		VALUE "Y".
 	   LINKAGE SECTION.
 	   01	SECRET		PICTURE IS X(50).
 	   01	MAXSHIFT PIC S9(3) SIGN LEADING SEPARATE.
-	   
-	   PROCEDURE DIVISION USING SECRET, MAXSHIFT. 
+	   01	OUT-RESULT PIC X(50). *>RETURNS THE LAST CAESAR TRIED
+	   01	CRIB PIC X(20). *>CRIB STRING, SPACES = BRUTE FORCE
+
+	   PROCEDURE DIVISION USING SECRET, MAXSHIFT, OUT-RESULT, CRIB.
 	   	MOVE FUNCTION ORD ("A") TO A.
 	   	MOVE FUNCTION ORD ("Z") TO Z.
 	   	MOVE FUNCTION ORD ("a") TO LA. *> a
 	   	MOVE FUNCTION ORD ("z") TO LZ. *> z
 		MOVE 0 TO I.
-		MOVE MAXSHIFT TO SHIFTCOUNT. 
-      *>STARTS SHIFTCOUNT AT MAXSHIFT
-   		MOVE LENGTH OF SECRET TO LEN. 
+   		MOVE "N" TO WS-FOUND
+      *>RESETS CRIB-FOUND SO STATE DOES NOT LEAK IN FROM A PRIOR CALL
+		MOVE MAXSHIFT TO SHIFTCOUNT.
+      *>STARTS SHIFTCOUNT AT MAXSHIFT, NEGATIVE AND ALL - THE LOOP
+      *>BELOW USES FUNCTION ABS FOR ITS ITERATION COUNT SO A NEGATIVE
+      *>MAXSHIFT STILL TRIES THAT MANY CANDIDATES INSTEAD OF RUNNING
+      *>ZERO TIMES WHEN IT HAPPENS TO BE A MULTIPLE OF 26
+   		MOVE LENGTH OF SECRET TO LEN.
+   		MOVE FUNCTION UPPER-CASE (FUNCTION TRIM (CRIB))
+   		    TO CRIB-UPPER
+   		MOVE FUNCTION LENGTH (FUNCTION TRIM (CRIB)) TO CRIB-LEN
 
    		DISPLAY "...BEEP SOLVING BOOP...".
    		DISPLAY " ".
-   		IF MAXSHIFT < 0 THEN 
-   			DISPLAY "INVALID"
-   			EXIT PROGRAM.
-		PERFORM MAXSHIFT TIMES *> LOOPS MAXSHIFT TIMES
-   		PERFORM LEN TIMES 
+		PERFORM FUNCTION ABS (MAXSHIFT) TIMES
+   		PERFORM LEN TIMES
    			ADD 1 TO I
    			MOVE SECRET(I:1) TO TEMPC
    			MOVE FUNCTION ORD (TEMPC) TO CHARNUM1
    			MOVE CHARNUM1 TO SHIFTEDCN
-   			ADD SHIFTCOUNT TO SHIFTEDCN 
-        *>USES SHIFTCOUNT INSTEAD OF SHIFT
+      *>NORMALIZES SHIFTCOUNT INTO 0-25 BEFORE APPLYING IT, SO THE
+      *>WRAP CHECK BELOW (WHICH ONLY HANDLES OVERFLOW PAST Z/z) STAYS
+      *>VALID EVEN WHEN SHIFTCOUNT ITSELF HAS GONE NEGATIVE
+   			MOVE FUNCTION MOD (SHIFTCOUNT, 26)
+   			    TO WS-TRIAL-SHIFT
+   			ADD WS-TRIAL-SHIFT TO SHIFTEDCN
    			MOVE CHARNUM1 TO CHARNUM2
    			IF CHARNUM1 >= A AND CHARNUM1 <= Z THEN 
    				IF SHIFTEDCN <= Z THEN 
@@ -276,24 +763,237 @@
    					SUBTRACT 26 FROM CHARNUM2
    				END-IF
    			END-IF
-   			IF CHARNUM1 = CHARNUM2 AND MAXSHIFT NOT=26 THEN 
-				MOVE FUNCTION ORD (" ") TO CHARNUM2
-			END-IF
+      *> NON-LETTER CHARACTERS (DIGITS, PUNCTUATION) WERE NEVER
+      *> TOUCHED ABOVE, SO CHARNUM2 IS STILL CHARNUM1 HERE -
+      *> THEY PASS THROUGH UNCHANGED INSTEAD OF BEING BLANKED
 			MOVE FUNCTION CHAR (CHARNUM2) TO TEMPC
 
-	MOVE FUNCTION CONCATENATE (TEMPC, ENCRYPTION ) TO ENCRYPTION 
+	MOVE FUNCTION CONCATENATE (TEMPC, ENCRYPTION ) TO ENCRYPTION
    		END-PERFORM
    		
-   		MOVE FUNCTION REVERSE(ENCRYPTION ) TO ENCRYPTION 
-   		MOVE FUNCTION TRIM (ENCRYPTION ) TO ENCRYPTION 
-   		
-   		DISPLAY "CAESAR ", SHIFTCOUNT, ": ", ENCRYPTION 
-   		SUBTRACT 1 FROM SHIFTCOUNT 
+   		MOVE FUNCTION REVERSE(ENCRYPTION ) TO ENCRYPTION
+   		MOVE FUNCTION TRIM (ENCRYPTION ) TO ENCRYPTION
+
+        IF CRIB-LEN = 0
+      *>FULL BRUTE FORCE: DUMP EVERY CAESAR CANDIDATE TO THE DISPLAY.
+      *>THERE IS NO SINGLE SOLVED ANSWER HERE, SO OUT-RESULT IS LEFT
+      *>BLANK RATHER THAN STORING WHICHEVER TRIAL HAPPENED TO RUN
+      *>LAST - A DURABLE FILE SHOULD NEVER ASSERT AN ARBITRARY
+      *>ROTATION AS IF IT WERE THE ANSWER.
+            DISPLAY "CAESAR ", SHIFTCOUNT, ": ", ENCRYPTION
+        ELSE
+      *>KNOWN-PLAINTEXT MODE: REPORT ONLY THE MATCHING SHIFT
+            MOVE FUNCTION UPPER-CASE (ENCRYPTION)
+                TO ENCR-UPPER
+            PERFORM VARYING SRCH-POS FROM 1 BY 1
+                UNTIL SRCH-POS > (51 - CRIB-LEN)
+                IF ENCR-UPPER (SRCH-POS:CRIB-LEN) =
+                        CRIB-UPPER (1:CRIB-LEN)
+                    MOVE "Y" TO WS-FOUND
+                    DISPLAY "SHIFTCOUNT ", SHIFTCOUNT,
+                        " MATCHES: ", ENCRYPTION
+                    MOVE ENCRYPTION TO OUT-RESULT
+                    MOVE 52 TO SRCH-POS
+                END-IF
+            END-PERFORM
+        END-IF
+   		SUBTRACT 1 FROM SHIFTCOUNT
       *> MOVES TO NEXT CAESAR NUMBER
-   		MOVE " " TO ENCRYPTION  
-      *> RESETS ENCRYPTION 
-   		MOVE 0 TO I 
+   		MOVE " " TO ENCRYPTION
+      *> RESETS ENCRYPTION
+   		MOVE 0 TO I
       *>RESETS I COUNTER
+   		IF CRIB-FOUND THEN
+   			EXIT PERFORM
+   		END-IF
    		END-PERFORM
-   		EXIT PROGRAM. 
-	   END PROGRAM SOLVE.
\ No newline at end of file
+   		IF CRIB-LEN > 0 AND NOT CRIB-FOUND THEN
+   			DISPLAY "NO SHIFT MATCHES CRIB: ", CRIB
+   			MOVE SPACES TO OUT-RESULT
+   		END-IF
+   		EXIT PROGRAM.
+	   END PROGRAM SOLVE.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENCRYPT.
+      *> VIGENERE ENCRYPTION - LIKE ENCRYPT, BUT THE SHIFT COMES FROM
+      *> THE REPEATING KEYWORD INSTEAD OF ONE FIXED AMOUNT
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  TEMPC       PIC X(1).
+       01  CHARNUM1    PIC 9(3).
+       01  CHARNUM2    PIC 9(3).
+       01  I           PIC 9(3).
+       01  LEN         PIC 9(36).
+       01  SHIFTEDCN   PIC 9(3).
+       01  A           PIC 9(2).
+       01  Z           PIC 9(2).
+       01  LA          PIC 9(2).
+       01  LZ          PIC 9(3).
+       01  VIGRESULT   PIC X(50).
+       01  KEY-UPPER   PIC X(20).
+       01  KEYLEN      PIC 9(2).
+       01  KEYSHIFT    PIC 9(2).
+       LINKAGE SECTION.
+       01  SECRET      PIC X(50).
+       01  KEYWORD     PIC X(20).
+       01  OUT-RESULT  PIC X(50).
+      *> CALLER-MAINTAINED KEYWORD PHASE, SO A MULTI-LINE TRANSACTION'S
+      *> SEGMENTS CONTINUE THE KEYWORD CYCLE INSTEAD OF RESTARTING IT
+       01  KEYPOS      PIC 9(2).
+
+       PROCEDURE DIVISION USING SECRET, KEYWORD, OUT-RESULT, KEYPOS.
+           MOVE FUNCTION ORD ("A") TO A
+           MOVE FUNCTION ORD ("Z") TO Z
+           MOVE FUNCTION ORD ("a") TO LA
+           MOVE FUNCTION ORD ("z") TO LZ
+           MOVE 0 TO I
+           MOVE LENGTH OF SECRET TO LEN
+           MOVE FUNCTION UPPER-CASE (FUNCTION TRIM (KEYWORD))
+               TO KEY-UPPER
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (KEYWORD)) TO KEYLEN
+           IF KEYLEN = 0 THEN
+      *> BLANK KEYWORD FALLS BACK TO A NO-OP "A"
+               MOVE "A" TO KEY-UPPER
+               MOVE 1 TO KEYLEN
+           END-IF
+
+           PERFORM LEN TIMES
+               ADD 1 TO I
+               MOVE SECRET (I:1) TO TEMPC
+               MOVE FUNCTION ORD (TEMPC) TO CHARNUM1
+               MOVE CHARNUM1 TO CHARNUM2
+      *> ONLY LETTERS SHIFT AND CONSUME A KEYWORD POSITION
+               IF (CHARNUM1 >= A AND CHARNUM1 <= Z) OR
+                       (CHARNUM1 >= LA AND CHARNUM1 <= LZ) THEN
+                   MOVE FUNCTION ORD (KEY-UPPER (KEYPOS:1))
+                       TO KEYSHIFT
+                   SUBTRACT A FROM KEYSHIFT
+      *> KEYSHIFT IS NOW 0-25, THE KEY LETTER'S CAESAR SHIFT
+                   MOVE CHARNUM1 TO SHIFTEDCN
+                   ADD KEYSHIFT TO SHIFTEDCN
+                   IF CHARNUM1 >= A AND CHARNUM1 <= Z THEN
+                       IF SHIFTEDCN <= Z THEN
+                           MOVE SHIFTEDCN TO CHARNUM2
+                       ELSE
+                           MOVE SHIFTEDCN TO CHARNUM2
+                           SUBTRACT 26 FROM CHARNUM2
+                       END-IF
+                   END-IF
+                   IF CHARNUM1 >= LA AND CHARNUM1 <= LZ THEN
+                       IF SHIFTEDCN <= LZ THEN
+                           MOVE SHIFTEDCN TO CHARNUM2
+                       ELSE
+                           MOVE SHIFTEDCN TO CHARNUM2
+                           SUBTRACT 26 FROM CHARNUM2
+                       END-IF
+                   END-IF
+                   ADD 1 TO KEYPOS
+                   IF KEYPOS > KEYLEN THEN
+                       MOVE 1 TO KEYPOS
+                   END-IF
+               END-IF
+               MOVE FUNCTION CHAR (CHARNUM2) TO TEMPC
+               MOVE FUNCTION CONCATENATE (TEMPC, VIGRESULT)
+                   TO VIGRESULT
+           END-PERFORM
+
+           MOVE FUNCTION REVERSE (VIGRESULT) TO VIGRESULT
+           MOVE FUNCTION TRIM (VIGRESULT) TO VIGRESULT
+           DISPLAY "...BEEP BOOP VIGENERE ENCRYPTING..."
+           DISPLAY " "
+           DISPLAY "ORIGINAL: ", SECRET
+           DISPLAY "SECRET:   ", VIGRESULT
+           MOVE VIGRESULT TO OUT-RESULT
+           EXIT PROGRAM.
+       END PROGRAM VENCRYPT.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VDECRYPT.
+      *> VIGENERE DECRYPTION - THE MIRROR IMAGE OF VENCRYPT
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  TEMPC       PIC X(1).
+       01  CHARNUM1    PIC 9(3).
+       01  CHARNUM2    PIC 9(3).
+       01  I           PIC 9(3).
+       01  LEN         PIC 9(36).
+       01  SHIFTEDCN   PIC 9(3).
+       01  A           PIC 9(2).
+       01  Z           PIC 9(2).
+       01  LA          PIC 9(2).
+       01  LZ          PIC 9(3).
+       01  VIGRESULT   PIC X(50).
+       01  KEY-UPPER   PIC X(20).
+       01  KEYLEN      PIC 9(2).
+       01  KEYSHIFT    PIC 9(2).
+       LINKAGE SECTION.
+       01  SECRET      PIC X(50).
+       01  KEYWORD     PIC X(20).
+       01  OUT-RESULT  PIC X(50).
+      *> CALLER-MAINTAINED KEYWORD PHASE, SO A MULTI-LINE TRANSACTION'S
+      *> SEGMENTS CONTINUE THE KEYWORD CYCLE INSTEAD OF RESTARTING IT
+       01  KEYPOS      PIC 9(2).
+
+       PROCEDURE DIVISION USING SECRET, KEYWORD, OUT-RESULT, KEYPOS.
+           MOVE FUNCTION ORD ("A") TO A
+           MOVE FUNCTION ORD ("Z") TO Z
+           MOVE FUNCTION ORD ("a") TO LA
+           MOVE FUNCTION ORD ("z") TO LZ
+           MOVE 0 TO I
+           MOVE LENGTH OF SECRET TO LEN
+           MOVE FUNCTION UPPER-CASE (FUNCTION TRIM (KEYWORD))
+               TO KEY-UPPER
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (KEYWORD)) TO KEYLEN
+           IF KEYLEN = 0 THEN
+               MOVE "A" TO KEY-UPPER
+               MOVE 1 TO KEYLEN
+           END-IF
+
+           PERFORM LEN TIMES
+               ADD 1 TO I
+               MOVE SECRET (I:1) TO TEMPC
+               MOVE FUNCTION ORD (TEMPC) TO CHARNUM1
+               MOVE CHARNUM1 TO CHARNUM2
+               IF (CHARNUM1 >= A AND CHARNUM1 <= Z) OR
+                       (CHARNUM1 >= LA AND CHARNUM1 <= LZ) THEN
+                   MOVE FUNCTION ORD (KEY-UPPER (KEYPOS:1))
+                       TO KEYSHIFT
+                   SUBTRACT A FROM KEYSHIFT
+                   MOVE CHARNUM1 TO SHIFTEDCN
+                   SUBTRACT KEYSHIFT FROM SHIFTEDCN
+                   IF CHARNUM1 >= A AND CHARNUM1 <= Z THEN
+                       IF SHIFTEDCN >= A THEN
+                           MOVE SHIFTEDCN TO CHARNUM2
+                       ELSE
+                           MOVE SHIFTEDCN TO CHARNUM2
+                           ADD 26 TO CHARNUM2
+                       END-IF
+                   END-IF
+                   IF CHARNUM1 >= LA AND CHARNUM1 <= LZ THEN
+                       IF SHIFTEDCN >= LA THEN
+                           MOVE SHIFTEDCN TO CHARNUM2
+                       ELSE
+                           MOVE SHIFTEDCN TO CHARNUM2
+                           ADD 26 TO CHARNUM2
+                       END-IF
+                   END-IF
+                   ADD 1 TO KEYPOS
+                   IF KEYPOS > KEYLEN THEN
+                       MOVE 1 TO KEYPOS
+                   END-IF
+               END-IF
+               MOVE FUNCTION CHAR (CHARNUM2) TO TEMPC
+               MOVE FUNCTION CONCATENATE (TEMPC, VIGRESULT)
+                   TO VIGRESULT
+           END-PERFORM
+
+           MOVE FUNCTION REVERSE (VIGRESULT) TO VIGRESULT
+           MOVE FUNCTION TRIM (VIGRESULT) TO VIGRESULT
+           DISPLAY "...BOOP BEEP VIGENERE DECRYPTING..."
+           DISPLAY " "
+           DISPLAY "ORIGINAL: ", SECRET
+           DISPLAY "SECRET:   ", VIGRESULT
+           MOVE VIGRESULT TO OUT-RESULT
+           EXIT PROGRAM.
+       END PROGRAM VDECRYPT.
